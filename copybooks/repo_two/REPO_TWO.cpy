@@ -0,0 +1,14 @@
+      *****************************************************************
+      *                                                               *
+      *   REPO_TWO                                                   *
+      *   Person name fields owned/maintained in the REPO_TWO         *
+      *   source repository.                                         *
+      *                                                               *
+      *****************************************************************
+       01  REPO-TWO-RECORD.
+           05  RT-PERSON-ID                PIC X(10).
+           05  LASTNAME                    PIC X(20).
+           05  RT-MIDDLENAME               PIC X(20).
+           05  RT-MIDINITIAL               PIC X(1).
+           05  RT-NAMESUFFIX               PIC X(5).
+           05  RT-EFFECTIVE-DATE           PIC 9(8).
