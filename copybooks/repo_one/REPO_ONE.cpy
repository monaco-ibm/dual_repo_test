@@ -0,0 +1,14 @@
+      *****************************************************************
+      *                                                               *
+      *   REPO_ONE                                                   *
+      *   Person name fields owned/maintained in the REPO_ONE         *
+      *   source repository.                                         *
+      *                                                               *
+      *****************************************************************
+       01  REPO-ONE-RECORD.
+           05  RO-PERSON-ID                PIC X(10).
+           05  FIRSTNAME                   PIC X(20).
+           05  RO-MIDDLENAME               PIC X(20).
+           05  RO-MIDINITIAL               PIC X(1).
+           05  RO-NAMESUFFIX               PIC X(5).
+           05  RO-EFFECTIVE-DATE           PIC 9(8).
