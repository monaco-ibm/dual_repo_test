@@ -6,17 +6,527 @@
       *   repositories .                                              *
       *                                                               *
       *****************************************************************
+      /
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAME-INPUT-FILE1 ASSIGN TO "NAMEIN1"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NAMEIN1-STATUS.
+
+           SELECT NAME-INPUT-FILE2 ASSIGN TO "NAMEIN2"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NAMEIN2-STATUS.
+
+           SELECT COMBINED-OUTPUT-FILE ASSIGN TO "NAMEOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NAMEOUT-STATUS.
+
+           SELECT ERROR-LISTING-FILE ASSIGN TO "NAMEERR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NAMEERR-STATUS.
+
+           SELECT EXCEPTION-LISTING-FILE ASSIGN TO "NAMEEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NAMEEXC-STATUS.
+
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CHKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
+           SELECT CONTROL-REPORT-FILE ASSIGN TO "RPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPTOUT-STATUS.
+
+           SELECT OPTIONAL AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
       /
        DATA DIVISION.
+       FILE SECTION.
+       FD  NAME-INPUT-FILE1
+           RECORDING MODE IS F.
+       01  NAME-INPUT-RECORD1.
+           05  IN1-PERSON-ID               PIC X(10).
+           05  IN1-FIRSTNAME               PIC X(20).
+           05  IN1-MIDDLENAME              PIC X(20).
+           05  IN1-MIDINITIAL              PIC X(1).
+           05  IN1-NAMESUFFIX              PIC X(5).
+           05  IN1-EFFECTIVE-DATE          PIC 9(8).
+
+       FD  NAME-INPUT-FILE2
+           RECORDING MODE IS F.
+       01  NAME-INPUT-RECORD2.
+           05  IN2-PERSON-ID               PIC X(10).
+           05  IN2-LASTNAME                PIC X(20).
+           05  IN2-MIDDLENAME              PIC X(20).
+           05  IN2-MIDINITIAL              PIC X(1).
+           05  IN2-NAMESUFFIX              PIC X(5).
+           05  IN2-EFFECTIVE-DATE          PIC 9(8).
+
+       FD  COMBINED-OUTPUT-FILE
+           RECORDING MODE IS F.
+       01  COMBINED-OUTPUT-RECORD.
+           05  OUT-FIRSTNAME               PIC X(20).
+           05  OUT-MIDDLENAME              PIC X(20).
+           05  OUT-MIDINITIAL              PIC X(1).
+           05  OUT-LASTNAME                PIC X(20).
+           05  OUT-NAMESUFFIX              PIC X(5).
+           05  OUT-EFFECTIVE-DATE          PIC 9(8).
+           05  FILLER                      PIC X(6)   VALUE SPACES.
+
+       FD  ERROR-LISTING-FILE
+           RECORDING MODE IS F.
+       01  ERROR-LISTING-RECORD.
+           05  ERR-FIRSTNAME               PIC X(20).
+           05  ERR-LASTNAME                PIC X(20).
+           05  ERR-REASON                  PIC X(40).
+
+       FD  EXCEPTION-LISTING-FILE
+           RECORDING MODE IS F.
+       01  EXCEPTION-LISTING-RECORD.
+           05  EXC-RO-PERSON-ID            PIC X(10).
+           05  EXC-RT-PERSON-ID            PIC X(10).
+           05  EXC-REASON                  PIC X(40).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CHKPT-MERGE-STEP-COUNT      PIC 9(9).
+           05  CHKPT-RECORDS-READ-COUNT    PIC 9(9).
+           05  CHKPT-COMBINED-COUNT        PIC 9(9).
+           05  CHKPT-REJECTED-COUNT        PIC 9(9).
+           05  CHKPT-EXCEPTION-COUNT       PIC 9(9).
+
+       FD  CONTROL-REPORT-FILE
+           RECORDING MODE IS F.
+       01  CONTROL-REPORT-RECORD           PIC X(84).
+
+       FD  AUDIT-LOG-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-LOG-RECORD.
+           05  AUD-RUN-DATE                PIC 9(8).
+           05  AUD-RUN-TIME                PIC 9(6).
+           05  AUD-PERSON-ID               PIC X(10).
+           05  AUD-FIRSTNAME               PIC X(20).
+           05  AUD-LASTNAME                PIC X(20).
+      /
        WORKING-STORAGE SECTION.
 
        COPY REPO_ONE.
        COPY REPO_TWO.
+
+       01  WS-SWITCHES.
+           05  WS-NAMEIN1-STATUS           PIC X(2)  VALUE SPACES.
+           05  WS-NAMEIN2-STATUS           PIC X(2)  VALUE SPACES.
+           05  WS-NAMEOUT-STATUS           PIC X(2)  VALUE SPACES.
+           05  WS-NAMEERR-STATUS           PIC X(2)  VALUE SPACES.
+           05  WS-NAMEEXC-STATUS           PIC X(2)  VALUE SPACES.
+           05  WS-CHKPT-STATUS             PIC X(2)  VALUE SPACES.
+           05  WS-RPTOUT-STATUS            PIC X(2)  VALUE SPACES.
+           05  WS-AUDITLOG-STATUS          PIC X(2)  VALUE SPACES.
+           05  WS-EOF1-SW                  PIC X(1)  VALUE "N".
+               88  END-OF-FILE1                       VALUE "Y".
+           05  WS-EOF2-SW                  PIC X(1)  VALUE "N".
+               88  END-OF-FILE2                       VALUE "Y".
+           05  WS-CHKPT-EOF-SW             PIC X(1)  VALUE "N".
+               88  END-OF-CHECKPOINT                  VALUE "Y".
+           05  WS-VALID-SW                 PIC X(1)  VALUE "Y".
+               88  NAME-IS-VALID                      VALUE "Y".
+               88  NAME-IS-INVALID                     VALUE "N".
+           05  WS-ERROR-REASON             PIC X(40)  VALUE SPACES.
+           05  WS-MERGE-ACTION             PIC X(1)  VALUE SPACES.
+               88  MERGE-ACTION-MATCHED                VALUE "M".
+               88  MERGE-ACTION-RO-UNMATCHED            VALUE "1".
+               88  MERGE-ACTION-RT-UNMATCHED            VALUE "2".
+           05  WS-RESTART-SW               PIC X(1)  VALUE "N".
+               88  RESTART-REQUESTED                  VALUE "Y".
+           05  WS-REPLAY-SW                PIC X(1)  VALUE "N".
+               88  REPLAY-MODE                        VALUE "Y".
+
+       01  WS-CHECKPOINT-AREA.
+           05  WS-CHECKPOINT-INTERVAL      PIC 9(9)  VALUE 1000.
+           05  WS-MERGE-STEP-COUNT         PIC 9(9)  VALUE 0.
+           05  WS-RECORDS-READ-COUNT       PIC 9(9)  VALUE 0.
+           05  WS-RESTART-COUNT            PIC 9(9)  VALUE 0.
+           05  WS-SKIP-COUNT               PIC 9(9)  VALUE 0.
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-RECORDS-COMBINED-COUNT   PIC 9(9)  VALUE 0.
+           05  WS-RECORDS-REJECTED-COUNT   PIC 9(9)  VALUE 0.
+           05  WS-RECORDS-EXCEPTION-COUNT  PIC 9(9)  VALUE 0.
+
+       01  WS-CONTROL-REPORT-LINE.
+           05  WS-RPT-LABEL                PIC X(40).
+           05  WS-RPT-COUNT                PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                      PIC X(33)  VALUE SPACES.
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-RUN-DATE                 PIC 9(8).
+           05  WS-RUN-TIME                 PIC 9(6).
+           05  FILLER                      PIC X(7).
       /
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01  LS-PARM.
+           05  LS-PARM-LEN                 PIC S9(4) COMP.
+           05  LS-PARM-DATA                PIC X(8).
+      /
+       PROCEDURE DIVISION USING LS-PARM.
        Main.
-           DISPLAY "First Name from REPO_ONE " FIRSTNAME
-           DISPLAY "Last Name from REPO_TWO " LASTNAME
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           PERFORM Determine-Restart-Mode
+           PERFORM Open-Files
+           PERFORM Read-Restart-Point
+           PERFORM Prime-Merge-Inputs
+           PERFORM Skip-To-Restart-Point
+           PERFORM UNTIL END-OF-FILE1 AND END-OF-FILE2
+               PERFORM Process-Merge-Step
+               IF FUNCTION MOD(WS-MERGE-STEP-COUNT,
+                       WS-CHECKPOINT-INTERVAL) = 0
+                   PERFORM Write-Checkpoint
+               END-IF
+           END-PERFORM
+           PERFORM Write-Checkpoint
+           PERFORM Write-Control-Report
+           PERFORM Close-Files
            GOBACK.
 
+       Determine-Restart-Mode.
+           IF LS-PARM-DATA(1:1) = "Y"
+               SET RESTART-REQUESTED TO TRUE
+           END-IF.
+
+       Open-Files.
+           OPEN INPUT NAME-INPUT-FILE1
+           IF WS-NAMEIN1-STATUS NOT = "00"
+               DISPLAY "DUALREPO ABEND - NAMEIN1 OPEN FAILED, STATUS="
+                   WS-NAMEIN1-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN INPUT NAME-INPUT-FILE2
+           IF WS-NAMEIN2-STATUS NOT = "00"
+               DISPLAY "DUALREPO ABEND - NAMEIN2 OPEN FAILED, STATUS="
+                   WS-NAMEIN2-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF RESTART-REQUESTED
+               OPEN EXTEND COMBINED-OUTPUT-FILE
+               OPEN EXTEND ERROR-LISTING-FILE
+               OPEN EXTEND EXCEPTION-LISTING-FILE
+           ELSE
+               OPEN OUTPUT COMBINED-OUTPUT-FILE
+               OPEN OUTPUT ERROR-LISTING-FILE
+               OPEN OUTPUT EXCEPTION-LISTING-FILE
+           END-IF
+           IF WS-NAMEOUT-STATUS NOT = "00"
+               DISPLAY "DUALREPO ABEND - NAMEOUT OPEN FAILED, STATUS="
+                   WS-NAMEOUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-NAMEERR-STATUS NOT = "00"
+               DISPLAY "DUALREPO ABEND - NAMEERR OPEN FAILED, STATUS="
+                   WS-NAMEERR-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-NAMEEXC-STATUS NOT = "00"
+               DISPLAY "DUALREPO ABEND - NAMEEXC OPEN FAILED, STATUS="
+                   WS-NAMEEXC-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT CONTROL-REPORT-FILE
+           IF WS-RPTOUT-STATUS NOT = "00"
+               DISPLAY "DUALREPO ABEND - RPTOUT OPEN FAILED, STATUS="
+                   WS-RPTOUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDITLOG-STATUS NOT = "00" AND
+                   WS-AUDITLOG-STATUS NOT = "05"
+               DISPLAY "DUALREPO ABEND - AUDITLOG OPEN FAILED, STATUS="
+                   WS-AUDITLOG-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       Read-Restart-Point.
+           MOVE 0 TO WS-RESTART-COUNT
+           IF RESTART-REQUESTED
+               OPEN INPUT CHECKPOINT-FILE
+               IF WS-CHKPT-STATUS NOT = "00" AND
+                       WS-CHKPT-STATUS NOT = "05"
+                   DISPLAY "DUALREPO ABEND - CHECKPOINT OPEN FAILED, "
+                       "STATUS=" WS-CHKPT-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               PERFORM UNTIL END-OF-CHECKPOINT
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET END-OF-CHECKPOINT TO TRUE
+                       NOT AT END
+                           MOVE CHKPT-MERGE-STEP-COUNT
+                               TO WS-RESTART-COUNT
+                           MOVE CHKPT-RECORDS-READ-COUNT
+                               TO WS-RECORDS-READ-COUNT
+                           MOVE CHKPT-COMBINED-COUNT
+                               TO WS-RECORDS-COMBINED-COUNT
+                           MOVE CHKPT-REJECTED-COUNT
+                               TO WS-RECORDS-REJECTED-COUNT
+                           MOVE CHKPT-EXCEPTION-COUNT
+                               TO WS-RECORDS-EXCEPTION-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       Prime-Merge-Inputs.
+           PERFORM Read-Record-1
+           PERFORM Read-Record-2.
+
+       Read-Record-1.
+           READ NAME-INPUT-FILE1
+               AT END
+                   SET END-OF-FILE1 TO TRUE
+               NOT AT END
+                   IF NOT REPLAY-MODE
+                       ADD 1 TO WS-RECORDS-READ-COUNT
+                   END-IF
+                   MOVE IN1-PERSON-ID TO RO-PERSON-ID
+                   MOVE IN1-FIRSTNAME TO FIRSTNAME
+                   MOVE IN1-MIDDLENAME TO RO-MIDDLENAME
+                   MOVE IN1-MIDINITIAL TO RO-MIDINITIAL
+                   MOVE IN1-NAMESUFFIX TO RO-NAMESUFFIX
+                   MOVE IN1-EFFECTIVE-DATE TO RO-EFFECTIVE-DATE
+           END-READ.
+
+       Read-Record-2.
+           READ NAME-INPUT-FILE2
+               AT END
+                   SET END-OF-FILE2 TO TRUE
+               NOT AT END
+                   IF NOT REPLAY-MODE
+                       ADD 1 TO WS-RECORDS-READ-COUNT
+                   END-IF
+                   MOVE IN2-PERSON-ID TO RT-PERSON-ID
+                   MOVE IN2-LASTNAME TO LASTNAME
+                   MOVE IN2-MIDDLENAME TO RT-MIDDLENAME
+                   MOVE IN2-MIDINITIAL TO RT-MIDINITIAL
+                   MOVE IN2-NAMESUFFIX TO RT-NAMESUFFIX
+                   MOVE IN2-EFFECTIVE-DATE TO RT-EFFECTIVE-DATE
+           END-READ.
+
+      *    Keyed match/merge on PERSON ID. Both NAMEIN1 and NAMEIN2
+      *    must arrive in ascending PERSON ID sequence - whichever
+      *    side is behind on a mismatch is advanced alone so the two
+      *    extracts resynchronize after a missing/extra record
+      *    instead of staying misaligned for the rest of the run.
+       Determine-Merge-Action.
+           EVALUATE TRUE
+               WHEN END-OF-FILE1
+                   MOVE "2" TO WS-MERGE-ACTION
+               WHEN END-OF-FILE2
+                   MOVE "1" TO WS-MERGE-ACTION
+               WHEN RO-PERSON-ID = RT-PERSON-ID
+                   MOVE "M" TO WS-MERGE-ACTION
+               WHEN RO-PERSON-ID < RT-PERSON-ID
+                   MOVE "1" TO WS-MERGE-ACTION
+               WHEN OTHER
+                   MOVE "2" TO WS-MERGE-ACTION
+           END-EVALUATE.
+
+       Process-Merge-Step.
+           PERFORM Determine-Merge-Action
+           ADD 1 TO WS-MERGE-STEP-COUNT
+           EVALUATE TRUE
+               WHEN MERGE-ACTION-MATCHED
+                   IF NOT REPLAY-MODE
+                       PERFORM Check-Demographic-Agreement
+                       PERFORM Validate-Names
+                       IF NAME-IS-VALID
+                           PERFORM Combine-Names
+                       ELSE
+                           PERFORM Write-Error-Listing
+                       END-IF
+                   END-IF
+                   PERFORM Read-Record-1
+                   PERFORM Read-Record-2
+               WHEN MERGE-ACTION-RO-UNMATCHED
+                   IF NOT REPLAY-MODE
+                       ADD 1 TO WS-RECORDS-EXCEPTION-COUNT
+                       PERFORM Write-Exception-RO-Unmatched
+                   END-IF
+                   PERFORM Read-Record-1
+               WHEN MERGE-ACTION-RT-UNMATCHED
+                   IF NOT REPLAY-MODE
+                       ADD 1 TO WS-RECORDS-EXCEPTION-COUNT
+                       PERFORM Write-Exception-RT-Unmatched
+                   END-IF
+                   PERFORM Read-Record-2
+           END-EVALUATE.
+
+      *    Replays the merge from the top in REPLAY-MODE (no writes,
+      *    no counts) until WS-RESTART-COUNT records have been
+      *    re-read, putting both input files back exactly where the
+      *    last checkpoint left them. Sharing Process-Merge-Step with
+      *    the live loop means the replay naturally stops at end of
+      *    file instead of reading past it if the checkpoint is stale.
+       Skip-To-Restart-Point.
+           MOVE "Y" TO WS-REPLAY-SW
+           PERFORM VARYING WS-SKIP-COUNT FROM 1 BY 1
+                   UNTIL WS-SKIP-COUNT > WS-RESTART-COUNT
+                       OR (END-OF-FILE1 AND END-OF-FILE2)
+               PERFORM Process-Merge-Step
+           END-PERFORM
+           MOVE "N" TO WS-REPLAY-SW.
+
+       Write-Checkpoint.
+           OPEN EXTEND CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS NOT = "00" AND
+                   WS-CHKPT-STATUS NOT = "05"
+               DISPLAY "DUALREPO ABEND - CHKPT OPEN FAILED, "
+                   "STATUS=" WS-CHKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE WS-MERGE-STEP-COUNT TO CHKPT-MERGE-STEP-COUNT
+           MOVE WS-RECORDS-READ-COUNT TO CHKPT-RECORDS-READ-COUNT
+           MOVE WS-RECORDS-COMBINED-COUNT TO CHKPT-COMBINED-COUNT
+           MOVE WS-RECORDS-REJECTED-COUNT TO CHKPT-REJECTED-COUNT
+           MOVE WS-RECORDS-EXCEPTION-COUNT TO CHKPT-EXCEPTION-COUNT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *    REPO_ONE/REPO_TWO disagreeing on middle name, initial or
+      *    suffix is logged as an exception but does not block the
+      *    combine - REPO_ONE is treated as system of record for
+      *    those fields (see Combine-Names). A PERSON-ID mismatch is
+      *    a merge failure (Write-Exception-RO/RT-Unmatched); this is
+      *    a data-quality flag on an otherwise matched pair.
+       Check-Demographic-Agreement.
+           IF RO-MIDDLENAME NOT = RT-MIDDLENAME
+              OR RO-MIDINITIAL NOT = RT-MIDINITIAL
+              OR RO-NAMESUFFIX NOT = RT-NAMESUFFIX
+               ADD 1 TO WS-RECORDS-EXCEPTION-COUNT
+               PERFORM Write-Exception-Demographic-Mismatch
+           END-IF.
+
+       Write-Exception-RO-Unmatched.
+           MOVE RO-PERSON-ID TO EXC-RO-PERSON-ID
+           MOVE SPACES TO EXC-RT-PERSON-ID
+           MOVE "REPO_ONE RECORD UNMATCHED IN REPO_TWO"
+               TO EXC-REASON
+           WRITE EXCEPTION-LISTING-RECORD.
+
+       Write-Exception-RT-Unmatched.
+           MOVE SPACES TO EXC-RO-PERSON-ID
+           MOVE RT-PERSON-ID TO EXC-RT-PERSON-ID
+           MOVE "REPO_TWO RECORD UNMATCHED IN REPO_ONE"
+               TO EXC-REASON
+           WRITE EXCEPTION-LISTING-RECORD.
+
+       Write-Exception-Demographic-Mismatch.
+           MOVE RO-PERSON-ID TO EXC-RO-PERSON-ID
+           MOVE RT-PERSON-ID TO EXC-RT-PERSON-ID
+           MOVE "REPO_ONE/REPO_TWO DEMOGRAPHICS DIFFER"
+               TO EXC-REASON
+           WRITE EXCEPTION-LISTING-RECORD.
+
+      *    Req 002 also calls out overlength values as bad data, but
+      *    there is no truncation point to detect here: IN1-FIRSTNAME/
+      *    FIRSTNAME and IN2-LASTNAME/LASTNAME are both PIC X(20) on
+      *    both sides of every MOVE that touches them (REPO_ONE.cpy,
+      *    REPO_TWO.cpy, NAME-INPUT-RECORD1/2), so an overlength source
+      *    value is a source-file/copybook-width mismatch, not
+      *    something this paragraph can observe after the MOVE already
+      *    silently truncated it. If the copybook width is ever widened
+      *    past NAME-INPUT-RECORDn's, add a check here comparing the
+      *    raw input field against its trimmed length before the MOVE.
+       Validate-Names.
+           SET NAME-IS-VALID TO TRUE
+           MOVE SPACES TO WS-ERROR-REASON
+           IF FIRSTNAME = SPACES OR LOW-VALUES
+               SET NAME-IS-INVALID TO TRUE
+               MOVE "FIRSTNAME IS BLANK OR LOW-VALUES"
+                   TO WS-ERROR-REASON
+           ELSE
+               IF LASTNAME = SPACES OR LOW-VALUES
+                   SET NAME-IS-INVALID TO TRUE
+                   MOVE "LASTNAME IS BLANK OR LOW-VALUES"
+                       TO WS-ERROR-REASON
+               END-IF
+           END-IF.
+
+       Write-Error-Listing.
+           ADD 1 TO WS-RECORDS-REJECTED-COUNT
+           MOVE FIRSTNAME TO ERR-FIRSTNAME
+           MOVE LASTNAME TO ERR-LASTNAME
+           MOVE WS-ERROR-REASON TO ERR-REASON
+           WRITE ERROR-LISTING-RECORD.
+
+      *    REPO_ONE is system of record for the name-part demographic
+      *    fields (middle name/initial, suffix); a disagreeing
+      *    REPO_TWO value is logged by Check-Demographic-Agreement
+      *    but RO's value is what gets combined. EFFECTIVE-DATE takes
+      *    MAX(RO,RT) instead, since each source independently updates
+      *    its own status date and the two differing is expected, not
+      *    an error.
+       Combine-Names.
+           ADD 1 TO WS-RECORDS-COMBINED-COUNT
+           MOVE FIRSTNAME TO OUT-FIRSTNAME
+           MOVE RO-MIDDLENAME TO OUT-MIDDLENAME
+           MOVE RO-MIDINITIAL TO OUT-MIDINITIAL
+           MOVE LASTNAME TO OUT-LASTNAME
+           MOVE RO-NAMESUFFIX TO OUT-NAMESUFFIX
+           IF RT-EFFECTIVE-DATE > RO-EFFECTIVE-DATE
+               MOVE RT-EFFECTIVE-DATE TO OUT-EFFECTIVE-DATE
+           ELSE
+               MOVE RO-EFFECTIVE-DATE TO OUT-EFFECTIVE-DATE
+           END-IF
+           WRITE COMBINED-OUTPUT-RECORD
+           PERFORM Write-Audit-Record.
+
+       Write-Audit-Record.
+           MOVE WS-RUN-DATE TO AUD-RUN-DATE
+           MOVE WS-RUN-TIME TO AUD-RUN-TIME
+           MOVE RO-PERSON-ID TO AUD-PERSON-ID
+           MOVE FIRSTNAME TO AUD-FIRSTNAME
+           MOVE LASTNAME TO AUD-LASTNAME
+           WRITE AUDIT-LOG-RECORD.
+
+       Write-Control-Report.
+           MOVE "DUALREPO CONTROL REPORT" TO CONTROL-REPORT-RECORD
+           WRITE CONTROL-REPORT-RECORD
+
+           MOVE "RECORDS READ" TO WS-RPT-LABEL
+           MOVE WS-RECORDS-READ-COUNT TO WS-RPT-COUNT
+           WRITE CONTROL-REPORT-RECORD FROM WS-CONTROL-REPORT-LINE
+
+           MOVE "RECORDS SUCCESSFULLY COMBINED" TO WS-RPT-LABEL
+           MOVE WS-RECORDS-COMBINED-COUNT TO WS-RPT-COUNT
+           WRITE CONTROL-REPORT-RECORD FROM WS-CONTROL-REPORT-LINE
+
+           MOVE "RECORDS REJECTED BY VALIDATION" TO WS-RPT-LABEL
+           MOVE WS-RECORDS-REJECTED-COUNT TO WS-RPT-COUNT
+           WRITE CONTROL-REPORT-RECORD FROM WS-CONTROL-REPORT-LINE
+
+           MOVE "RECORDS IN EXCEPTION (UNMATCH/MISMATCH)"
+               TO WS-RPT-LABEL
+           MOVE WS-RECORDS-EXCEPTION-COUNT TO WS-RPT-COUNT
+           WRITE CONTROL-REPORT-RECORD FROM WS-CONTROL-REPORT-LINE.
+
+       Close-Files.
+           CLOSE NAME-INPUT-FILE1
+           CLOSE NAME-INPUT-FILE2
+           CLOSE COMBINED-OUTPUT-FILE
+           CLOSE ERROR-LISTING-FILE
+           CLOSE EXCEPTION-LISTING-FILE
+           CLOSE CONTROL-REPORT-FILE
+           CLOSE AUDIT-LOG-FILE.
+
        END PROGRAM DUALREPO.
