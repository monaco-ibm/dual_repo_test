@@ -0,0 +1,117 @@
+//DUALREPO JOB (ACCTNO),'DUALREPO COMBINE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M,NOTIFY=&SYSUID
+//*****************************************************************
+//*                                                               *
+//*  DUALREPO - COMBINE REPO_ONE AND REPO_TWO SOURCED NAME        *
+//*  RECORDS INTO A SINGLE PERSON RECORD. READS THE REPO_ONE-     *
+//*  SOURCED EXTRACT AND THE REPO_TWO-SOURCED EXTRACT AS A KEYED  *
+//*  MATCH/MERGE ON PERSON ID (BOTH EXTRACTS MUST BE IN ASCENDING *
+//*  PERSON ID SEQUENCE), VALIDATES THE NAME FIELDS, AND WRITES   *
+//*  THE COMBINED PERSON RECORD, AN AUDIT TRAIL, AND A CONTROL    *
+//*  REPORT. A FOLLOW-ON SORT STEP PUTS THE COMBINED OUTPUT INTO  *
+//*  LASTNAME/FIRSTNAME SEQUENCE.                                 *
+//*                                                               *
+//*  NORMAL (FRESH) RUN - leave RESTART set to N below. STEP005   *
+//*  clears any prior run's raw/final combined datasets and the   *
+//*  checkpoint dataset so the new day's extract starts from a    *
+//*  clean output and restart position.                           *
+//*                                                               *
+//*  RESTART AFTER ABEND - change RESTART to Y on the SET         *
+//*  statement below and resubmit this same JCL unchanged.        *
+//*  STEP005 is bypassed so the partial combined output and       *
+//*  checkpoint dataset from the failed run survive, PARM=Y is    *
+//*  passed to DUALREPO so it resumes from its last checkpoint    *
+//*  instead of starting the extract over, and STEP010 appends    *
+//*  to (rather than replaces) the combined output dataset.       *
+//*  NAMEERR/NAMEEXC are SYSOUT, not cataloged datasets, so each  *
+//*  run's error/exception listing only covers that run's own     *
+//*  records, not the union with any pre-abend listing - review   *
+//*  both the failed run's and the restart's SYSOUT after a       *
+//*  restart if you need the full picture.                        *
+//*                                                               *
+//*****************************************************************
+//        SET RESTART=N
+//*
+//IF (RESTART EQ N) THEN
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.DUALREPO.COMBINED.RAW
+  SET MAXCC = 0
+  DELETE PROD.DUALREPO.COMBINED
+  SET MAXCC = 0
+  DELETE PROD.DUALREPO.CHECKPOINT
+  SET MAXCC = 0
+/*
+//ENDIF
+//*
+//STEP010  EXEC PGM=DUALREPO,PARM='&RESTART'
+//STEPLIB  DD DSN=PROD.DUALREPO.LOADLIB,DISP=SHR
+//*
+//* REPO_ONE-SOURCED INPUT (FIRSTNAME + DEMOGRAPHIC EXTRACT)
+//NAMEIN1  DD DSN=PROD.REPO1.NAME.EXTRACT,DISP=SHR
+//*
+//* REPO_TWO-SOURCED INPUT (LASTNAME + DEMOGRAPHIC EXTRACT)
+//NAMEIN2  DD DSN=PROD.REPO2.NAME.EXTRACT,DISP=SHR
+//*
+//* COMBINED PERSON OUTPUT, COMBINE SEQUENCE - SORTED BY STEP020.
+//* A REAL (NOT TEMP) DATASET SO A RESTART CAN APPEND TO WHATEVER
+//* WAS ALREADY WRITTEN BEFORE THE ABEND. MOD CREATES IT ON A
+//* FRESH RUN (STEP005 JUST DELETED ANY PRIOR COPY) AND POSITIONS
+//* PAST THE EXISTING DATA ON A RESTART.
+//NAMEOUT  DD DSN=PROD.DUALREPO.COMBINED.RAW,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*
+//* VALIDATION ERROR LISTING - SYSOUT, NOT CUMULATIVE ACROSS
+//* SEPARATE JOB SUBMISSIONS. ON A RESTART THIS SHOWS ONLY THE
+//* RESTART RUN'S OWN REJECTS, NOT THE FAILED RUN'S.
+//NAMEERR  DD SYSOUT=*
+//*
+//* RECONCILIATION EXCEPTION LISTING - SAME SYSOUT CAVEAT AS
+//* NAMEERR ABOVE.
+//NAMEEXC  DD SYSOUT=*
+//*
+//* RESTART CHECKPOINT LOG - MUST PERSIST ACROSS RUNS. DUALREPO
+//* APPENDS A CHECKPOINT EVERY N RECORDS AND ON RESTART READS TO
+//* THE END OF THIS FILE TO FIND THE MOST RECENT ONE.
+//CHKPT    DD DSN=PROD.DUALREPO.CHECKPOINT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=45,BLKSIZE=0)
+//*
+//* END-OF-RUN CONTROL REPORT
+//RPTOUT   DD SYSOUT=*
+//*
+//* AUDIT TRAIL OF EVERY NAME-COMBINE OPERATION - RETAINED AND
+//* APPENDED TO ACROSS EVERY RUN, NORMAL OR RESTART
+//AUDITLOG DD DSN=PROD.DUALREPO.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=64,BLKSIZE=0)
+//*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//*****************************************************************
+//*  STEP020 - SORT THE COMBINED OUTPUT INTO LASTNAME/FIRSTNAME   *
+//*  SEQUENCE SO DOWNSTREAM REPORTING JOBS DO NOT HAVE TO SORT IT *
+//*  THEMSELVES. RUNS ONLY ONCE DUALREPO HAS READ BOTH EXTRACTS   *
+//*  TO END OF FILE, SO THE RAW DATASET IS COMPLETE WHETHER THIS  *
+//*  WAS A NORMAL RUN OR THE FINAL LEG OF A RESTART. SKIPPED IF   *
+//*  STEP010 DID NOT COMPLETE CLEANLY (ITS ABEND PATHS SET A HIGH *
+//*  RETURN CODE RATHER THAN A JCL-LEVEL ABEND), SINCE THE RAW    *
+//*  DATASET MAY NOT EXIST IN THAT CASE (E.G. STEP005 JUST        *
+//*  DELETED IT AND STEP010 FAILED BEFORE RECREATING IT).         *
+//*****************************************************************
+//STEP020  EXEC PGM=SORT,COND=(4,LT,STEP010)
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=PROD.DUALREPO.COMBINED.RAW,DISP=(OLD,DELETE)
+//SORTOUT  DD DSN=PROD.DUALREPO.COMBINED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSIN    DD *
+  SORT FIELDS=(42,20,CH,A,1,20,CH,A)
+/*
